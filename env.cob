@@ -45,6 +45,36 @@
                 record key is fCom_id
                 file status is cr_fCom.
 
+                select fFou assign to "Fournisseurs.dat"
+                organization indexed
+                access mode is dynamic
+                record key is fFou_id
+                alternate record key is fFou_type WITH DUPLICATES
+                file status is cr_fFou.
+
+                select fCmd assign to "CommandesFournisseur.dat"
+                organization indexed
+                access mode is dynamic
+                record key is fCmd_id
+                alternate record key is fCmd_statut WITH DUPLICATES
+                alternate record key is fCmd_ingredient WITH DUPLICATES
+                file status is cr_fCmd.
+
+                select fVenArch assign to "VentesArchive.dat"
+                organization sequential
+                access mode is sequential
+                file status is cr_fVenArch.
+
+                select fVenTmp assign to "VentesTemp.dat"
+                organization sequential
+                access mode is sequential
+                file status is cr_fVenTmp.
+
+                select fCloture assign to ficCloture
+                organization sequential
+                access mode is sequential
+                file status is cr_fCloture.
+
         DATA DIVISION.
 
         FILE SECTION.
@@ -80,6 +110,42 @@
                 02 fCom_id PIC A(30).
                 02 fCom_motDePasse PIC X(30).
                 02 fCom_role PIC 9.
+                02 fCom_solde PIC 9(10).
+
+        FD fFou.
+        01 tamp_fFou.
+                02 fFou_id PIC 9(3).
+                02 fFou_nom PIC A(30).
+                02 fFou_type PIC A(10).
+                02 fFou_delai PIC 9(3).
+
+        FD fCmd.
+        01 tamp_fCmd.
+                02 fCmd_id PIC 9(5).
+                02 fCmd_fournisseur PIC 9(3).
+                02 fCmd_ingredient PIC A(30).
+                02 fCmd_quantite PIC 9(4).
+                02 fCmd_prixUnitaire PIC 9(10).
+                02 fCmd_dateCommande PIC A(22).
+                02 fCmd_delaiJours PIC 9(3).
+                02 fCmd_statut PIC 9.
+
+        FD fVenArch.
+        01 tamp_fVenArch.
+                02 fVenArch_date PIC A(22).
+                02 fVenArch_nomPotion PIC A(30).
+                02 fVenArch_quantite PIC 9(4).
+                02 fVenArch_Prix PIC 9(10).
+
+        FD fVenTmp.
+        01 tamp_fVenTmp.
+                02 fVenTmp_date PIC A(22).
+                02 fVenTmp_nomPotion PIC A(30).
+                02 fVenTmp_quantite PIC 9(4).
+                02 fVenTmp_Prix PIC 9(10).
+
+        FD fCloture.
+        01 tamp_fCloture PIC X(80).
 
         WORKING-STORAGE SECTION.
 
@@ -88,10 +154,57 @@
         77 cr_fPot PIC 9(2).
         77 cr_fVen PIC 9(2).
         77 cr_fCom PIC 9(2).
+        77 cr_fFou PIC 9(2).
+        77 cr_fCmd PIC 9(2).
+        77 cr_fVenArch PIC 9(2).
+        77 cr_fVenTmp PIC 9(2).
+        77 cr_fCloture PIC 9(2).
+        77 ficCloture PIC A(40).
+        77 compteActifId PIC A(30).
+        77 rechercheFin PIC 9.
+        77 rechercheIndice PIC 9(3).
+        77 rechercheLongueur PIC 9(3).
+        77 rechercheCible PIC A(30).
+        77 rechercheTexte PIC A(30).
+        77 rechercheTrouve PIC 9.
+        77 recFournisseurChoix PIC 9.
+        77 recFournisseurOk PIC 9.
+        77 recFournisseurFin PIC 9.
+        77 recFournisseurId PIC 9(3).
+        77 recFournisseurDelai PIC 9(3).
+        77 recFournisseurTrouve PIC 9.
+        77 recIngredientType PIC A(10).
+        77 recCommandeCnt PIC 9(5).
+        77 recCommandeId PIC 9(5).
+        77 recCommandeMontant PIC 9(10).
+        77 recCommandeQuantite PIC 9(4).
+        77 recVerifFin PIC 9.
+        77 recVerifNbErrIng PIC 9(4).
+        77 recVerifNbErrPot PIC 9(4).
+        77 recVerifPotTmp PIC A(30).
+        77 clotureAnneeMois PIC A(6).
+        77 clotureFin PIC 9.
+        77 clotureTotalGeneral PIC 9(10).
+        77 clotureTotalPotion PIC 9(10).
+        77 clotureQteTotal PIC 9(6).
+        77 clotureLigne PIC X(80).
+        77 margeFin PIC 9.
+        77 margeFinIng PIC 9.
+        77 margeCout PIC 9(10).
+        77 margeCoutIng PIC 9(10).
+        77 crediterChoix PIC A(30).
+        77 crediterMontant PIC 9(10).
+        77 achatTotalDebit PIC 9(10).
+        77 auditeurOk PIC 9.
+        77 auditeurChoix PIC 9.
+        77 seedDejaFait PIC 9.
+        77 seedFournisseurDejaFait PIC 9.
+        77 cloturePointeur PIC 9(3).
         77 connexionChoix PIC 9.
         77 connexionId PIC 9.
         77 connexionMotDePasse PIC X(30).
         77 connexionOk PIC 9.
+        77 creerCompteRoleOk PIC 9.
         77 alchimisteOk PIC 9.
         77 alchimisteChoix PIC 9.
         77 clientOk PIC 9.
@@ -135,6 +248,12 @@
         77 ValStoInT PIC 9(10).
         77 ValStoIn PIC 9(10).
         77 createRecettePotionValid PIC 9.
+        77 createRecetteQteDesiree PIC 9(4).
+        77 createRecetteQteAFaire PIC 9(4).
+        77 createRecetteMaxPossible PIC 9(4).
+        77 createRecetteIngMax PIC 9(4).
+        77 createRecetteReste PIC 9(4).
+        77 createRecetteAConsommer PIC 9(6).
         77 ZoneAct PIC A(30).
         77 ZoneTemp PIC A(30).
         77 roleUser pic 9.
@@ -158,6 +277,12 @@
         77 ventesFin PIC 9.
         77 ventesJFin PIC 9.
         77 datedo PIC A(22).
+        77 alerteChoix PIC 9.
+        77 alerteFin PIC 9.
+        77 alerteSeuil PIC 9(4).
+        77 alerteParType PIC 9.
+        77 alerteTypeChoix PIC A(10).
+        77 alerteCnt PIC 9(3).
 
 
 
@@ -198,6 +323,51 @@
         end-if
          close fCom
 
+        open i-o fFou
+        if cr_fFou = 35
+        then
+                open output fFou
+        end-if
+        close fFou
+
+        open i-o fCmd
+        if cr_fCmd = 35
+        then
+                open output fCmd
+        end-if
+        close fCmd
+
+        open i-o fVenArch
+        if cr_fVenArch = 35
+        then
+                open output fVenArch
+        end-if
+        close fVenArch
+
+      *> L'amorce du catalogue (ingredients/recettes/potions) ne doit
+      *> s'executer qu'au tout premier lancement : on verifie la
+      *> presence du premier ingredient du catalogue comme marqueur.
+        move 0 to seedDejaFait
+        open input fIn
+        move "Cloche de feu" to fIn_nomIn
+        read fIn
+        invalid key move 0 to seedDejaFait
+        not invalid key move 1 to seedDejaFait
+        end-read
+        close fIn
+
+      *> Idem pour le catalogue des fournisseurs, amorce independante.
+        move 0 to seedFournisseurDejaFait
+        open input fFou
+        move 1 to fFou_id
+        read fFou
+        invalid key move 0 to seedFournisseurDejaFait
+        not invalid key move 1 to seedFournisseurDejaFait
+        end-read
+        close fFou
+
+        if seedDejaFait = 0 then
+
         open i-o fIn
         move "Cloche de feu" to fIn_nomIn
         move 771 to fIn_quantite
@@ -1092,6 +1262,36 @@
         end-if
         close fPot
 
+        end-if
+
+        if seedFournisseurDejaFait = 0 then
+
+        open i-o fFou
+        move 1 to fFou_id
+        move "Herboristerie du Chaudron Vert" to fFou_nom
+        move "plante" to fFou_type
+        move 3 to fFou_delai
+        write tamp_fFou
+
+        move 2 to fFou_id
+        move "Champignonniere des Brumes" to fFou_nom
+        move "champignon" to fFou_type
+        move 5 to fFou_delai
+        write tamp_fFou
+
+        move 3 to fFou_id
+        move "Carriere de la Pierre Lune" to fFou_nom
+        move "pierre" to fFou_type
+        move 7 to fFou_delai
+        write tamp_fFou
+
+        if cr_fFou = 35
+        then
+                open output fFou
+        end-if
+        close fFou
+
+        end-if
 
         display "Witch and Apothecary"
         display "Menu de connexion"
@@ -1117,13 +1317,18 @@
                                 if connexionMotDePasse = fCom_motDePasse
                                 then
                                         move 1 to connexionOk
-                                        if fCom_role = 0 then
-                                                move 0 to roleUser
-                                                perform Alchimiste
-                                        else
-                                                move 1 to roleUser
-                                                perform Client
-                                        end-if
+                                        move fCom_id to compteActifId
+                                        evaluate fCom_role
+                                        when 0
+                                           move 0 to roleUser
+                                           perform Alchimiste
+                                        when 2
+                                           move 2 to roleUser
+                                           perform Auditeur
+                                        when other
+                                           move 1 to roleUser
+                                           perform Client
+                                        end-evaluate
                                 end-if
                         end-read
                  end-perform
@@ -1138,14 +1343,22 @@
                         DISPLAY "Mot de passe :"
                         ACCEPT fCom_motDePasse
                         DISPLAY "----------------------------"
-                        DISPLAY "Role : 0- ALCHIMISTE | 1- CLIENT"
-                        ACCEPT fCom_role
-
-                        if fCom_role < 0
-                        and fCom_role > 2
-                        then
-                            display "Saisie incorrecte"
-                       end-if
+                        MOVE 0 TO creerCompteRoleOk
+                        PERFORM WITH TEST AFTER
+                        UNTIL creerCompteRoleOk = 1
+                            DISPLAY "Role : 0- ALCHIMISTE | 1- CLIENT",
+                            " | 2- AUDITEUR"
+                            ACCEPT fCom_role
+                            if fCom_role >= 0
+                            and fCom_role <= 2
+                            then
+                                move 1 to creerCompteRoleOk
+                            else
+                                display "Saisie incorrecte"
+                            end-if
+                        END-PERFORM
+
+                        MOVE 0 TO fCom_solde
 
                         DISPLAY "===================================",
                         "=============="
@@ -1178,9 +1391,15 @@
                 display "5- Consulter le stock dâ€™ingredients"
                 display "6- Consulter le registre des ventes"
                 display "7- Statistiques"
+                display "8- Alerte de reapprovisionnement"
+                display "9- Verifier le livre de recettes"
+                display "10- Cloture mensuelle des ventes"
+                display "11- Marge des potions"
+                display "12- Recharger un compte"
+                display "13- Gestion des fournisseurs"
                 display "0- Quitter"
                 accept alchimisteChoix
-                if alchimisteChoix >= 0 and alchimisteChoix < 8 then
+                if alchimisteChoix >= 0 and alchimisteChoix < 14 then
                         move 1 to alchimisteOk
                 else
                         display "Saisie incorrecte"
@@ -1202,6 +1421,18 @@
             when 7
                 Display "here"
                      perform Stats
+                when 8
+                        perform AlerteStockBas
+                when 9
+                        perform VerifierRecettes
+                when 10
+                        perform ClotureMensuelle
+                when 11
+                        perform MargePotions
+                when 12
+                        perform CrediterCompte
+                when 13
+                        perform GestionFournisseurs
                 when 0
                         display "Vous quittez."
         end-evaluate.
@@ -1236,6 +1467,42 @@
         end-evaluate.
 
 
+      *> Menu Auditeur : consultation seule, aucun acces brassage/achat
+        Auditeur.
+
+        move 0 to auditeurOk
+        perform with test after until auditeurOk = 1
+                DISPLAY " "
+                display "=======MENU AUDITEUR======="
+                display "1- Consulter le stock de potions"
+                display "2- Consulter le stock d ingredients"
+                display "3- Consulter le registre des ventes"
+                display "4- Statistiques"
+                display "5- Marge des potions"
+                display "0- Quitter"
+                accept auditeurChoix
+                if auditeurChoix >= 0 and auditeurChoix < 6 then
+                        move 1 to auditeurOk
+                else
+                        display "Saisie incorrecte"
+                end-if
+        end-perform
+        evaluate auditeurChoix
+                when 1
+                        perform ConsulterStockPotion
+                when 2
+                        perform ConsulterStockIngredients
+                when 3
+                        perform ConsulterRegistreVentes
+                when 4
+                        perform Stats
+                when 5
+                        perform MargePotions
+                when 0
+                        display "Vous quittez."
+        end-evaluate.
+
+
       *> Menu Consulter Potions
         ConsulterStockPotion.
         move 0 to stockPotionOk
@@ -1266,7 +1533,11 @@
                         if roleUser = 0 then
                                 perform Alchimiste
                         else
+                                if roleUser = 2 then
+                                    perform Auditeur
+                                else
                                 perform Client
+                                end-if
                         end-if
         end-evaluate.
 
@@ -1300,80 +1571,295 @@
 
                                 perform Alchimiste
                         else
+                                if roleUser = 2 then
+                                    perform Auditeur
+                                else
                                 perform Client
+                                end-if
                         end-if
         end-evaluate.
 
+      *> Achat d'ingredients auprez d'un fournisseur : debite le
+      *> compte de l'alchimiste et cree une commande en attente de
+      *> livraison, au lieu de rajouter le stock instantanement.
        AcheterIngredients.
 
-       OPEN input fVen
-       MOVE 0 TO StatsPotFin
-       MOVE 0 TO totalMoney
-       PERFORM WITH TEST AFTER UNTIL StatsPotFin = 1
-           READ fVen
-           AT END MOVE 1 TO StatsPotFin
-           NOT AT END
-              ADD fVen_Prix TO totalMoney
-              END-READ
-       END-PERFORM
-       CLOSE fVen
-
         display "Entrez un nom de l ingredient a acheter : "
         accept fIn_nomIn
         move fIn_nomIn to nomIng
+        move 0 to ingPrix
         open input fIn
-        move 0 to ingredientFin
-        start fPot, key is = fIn_nomIn
-        invalid key display "Pas d'ingredient avec ce nom existant"
+        read fIn
+        invalid key
+                display "Pas d'ingredient avec ce nom existant"
         not invalid key
-                perform with test after until ingredientFin = 1
-                        read fIn next
-                        at end move 1 to ingredientFin
-                        not at end
-                                if fIn_nomIn = nomIng
-                                then
-                                   move fIn_prix to ingPrix
-                                end-if
-                        end-read
-                end-perform
-        end-start
+                move fIn_prix to ingPrix
+                move fIn_type to recIngredientType
+        end-read
         close fIn
 
-       display "Entrez le nombre voulu :"
-       accept fIn_quantite
-       multiply fIn_quantite by ingPrix giving result
-       move fIn_quantite to ingQuantite
-       if result > totalMoney then
-           move nomIng to fIn_nomIn
-           open input fIn
-           move 0 to ingredientFin
-           start fPot, key is = fIn_nomIn
-           invalid key display "Pas d'ingredient avec ce nom existant"
-           not invalid key
-                   perform with test after until ingredientFin = 1
-                           read fIn next
-                           at end move 1 to ingredientFin
-                           not at end
-                                   if fIn_nomIn = nomIng
-                                   then
-                                      subtract ingQuantite
-                                            from fIn_quantite
-                                      rewrite tamp_fIn end-rewrite
-                                   end-if
-                           end-read
-                   end-perform
-           end-start
-           close fIn
+        if ingPrix = 0 then
+                display "Ingredient inconnu, achat annule"
         else
-           display "Pas assez d'argent pour acheter les ingredients"
+                open input fFou
+                move 0 to recFournisseurFin
+                move recIngredientType to fFou_type
+                display "Fournisseurs pour ce type :"
+                display "---------------------------------------"
+                start fFou, key is = fFou_type
+                invalid key display "Aucun fournisseur pour ce type"
+                not invalid key
+                        perform with test after until
+                                recFournisseurFin = 1
+                                read fFou next
+                                at end move 1 to recFournisseurFin
+                                not at end
+                                        if fFou_type = recIngredientType
+                                        then
+                                             display "ID :", fFou_id
+                                             display "Nom :", fFou_nom
+                                             display "Delai (jours) :",
+                                                fFou_delai
+                                        end-if
+                                end-read
+                        end-perform
+                end-start
+                close fFou
+
+                display "Entrez l'ID du fournisseur choisi :"
+                accept recFournisseurId
+                move 0 to recFournisseurTrouve
+                open input fFou
+                move recFournisseurId to fFou_id
+                read fFou
+                invalid key
+                        display "Fournisseur inconnu, achat annule"
+                        move 0 to recFournisseurDelai
+                not invalid key
+                        if fFou_type = recIngredientType then
+                                move fFou_delai to recFournisseurDelai
+                                move 1 to recFournisseurTrouve
+                        else
+                                display "Ce fournisseur ne vend pas",
+                                   " ce type d'ingredient"
+                                move 0 to recFournisseurDelai
+                        end-if
+                end-read
+                close fFou
+
+                if recFournisseurTrouve = 0 then
+                    display "Fournisseur inconnu, achat annule"
+                else
+                    display "Entrez le nombre voulu :"
+                    accept recCommandeQuantite
+                    multiply recCommandeQuantite by ingPrix
+                        giving recCommandeMontant
+
+                    open i-o fCom
+                    move compteActifId to fCom_id
+                    read fCom
+                    invalid key
+                        display "Compte introuvable"
+                    not invalid key
+                        if fCom_solde < recCommandeMontant then
+                            display "Solde insuffisant pour cette",
+                               " commande"
+                        else
+                            subtract recCommandeMontant from fCom_solde
+                            rewrite tamp_fCom end-rewrite
+
+                            open input fCmd
+                            move 0 to recCommandeCnt
+                            move 0 to recVerifFin
+                            perform with test after
+                               until recVerifFin = 1
+                               read fCmd next
+                               at end move 1 to recVerifFin
+                               not at end
+                                  add 1 to recCommandeCnt
+                               end-read
+                            end-perform
+                            close fCmd
+                            move recCommandeCnt to recCommandeId
+                            add 1 to recCommandeId
+
+                            open i-o fCmd
+                            move recCommandeId to fCmd_id
+                            move recFournisseurId to fCmd_fournisseur
+                            move nomIng to fCmd_ingredient
+                            move recCommandeQuantite to fCmd_quantite
+                            move ingPrix to fCmd_prixUnitaire
+                            move FUNCTION CURRENT-DATE
+                               to fCmd_dateCommande
+                            move recFournisseurDelai
+                               to fCmd_delaiJours
+                            move 0 to fCmd_statut
+                            write tamp_fCmd
+                            close fCmd
+
+                            display "Commande #", recCommandeId,
+                               " enregistree."
+                            display "Livraison prevue dans",
+                               recFournisseurDelai, " jours."
+                        end-if
+                    end-read
+                    close fCom
+                end-if
         end-if
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
 
+      *> Menu Gestion des fournisseurs
+       GestionFournisseurs.
+
+       move 0 to recFournisseurOk
+       perform with test after until recFournisseurOk = 1
+               display "1- Afficher les fournisseurs"
+               display "2- Afficher les commandes en cours"
+               display "3- Receptionner une commande"
+               display "0- Quitter"
+               accept recFournisseurChoix
+               if recFournisseurChoix >= 0
+               and recFournisseurChoix < 4 then
+                       move 1 to recFournisseurOk
+               else
+                       display "Saisie incorrecte"
+               end-if
+       end-perform
+       evaluate recFournisseurChoix
+           when 1
+               perform AfficherFournisseurs
+           when 2
+               perform AfficherCommandesEnCours
+           when 3
+               perform ReceptionnerCommande
+           when 0
+               display "Vous quittez."
+           when other
+               display "Saisie incorrecte"
+       end-evaluate
+       if roleUser = 0 then
+             perform Alchimiste
+       else
+             if roleUser = 2 then
+                 perform Auditeur
+             else
+             perform Client
+             end-if
+       end-if.
+
+       AfficherFournisseurs.
+
+       open input fFou
+       move 0 to recFournisseurFin
+       PERFORM WITH TEST AFTER UNTIL recFournisseurFin = 1
+              READ fFou NEXT
+              AT END
+                move 1 to recFournisseurFin
+              NOT AT END
+                        display " "
+                        display "ID :", fFou_id
+                        display "--------------------------------------"
+                        display "Nom :", fFou_nom
+                        display "Type :", fFou_type
+                        display "Delai (jours) :", fFou_delai
+              END-READ
+       END-PERFORM
+       close fFou.
+
+       AfficherCommandesEnCours.
+
+       open input fCmd
+       move 0 to recVerifFin
+       move 0 TO fCmd_statut
+       start fCmd, key is = fCmd_statut
+       invalid key display "Aucune commande en cours"
+       not invalid key
+            perform with test after until recVerifFin = 1
+                 read fCmd next
+                 at end move 1 to recVerifFin
+                 not at end
+                      if fCmd_statut = 0 then
+                           display " "
+                           display "Commande #", fCmd_id
+                           display "-----------------------------------"
+                           display "Ingredient :", fCmd_ingredient
+                           display "Quantite :", fCmd_quantite
+                           display "Fournisseur :", fCmd_fournisseur
+                           display "Delai (jours) :", fCmd_delaiJours
+                      end-if
+                 end-read
+            end-perform
+       end-start
+       close fCmd.
+
+       ReceptionnerCommande.
+
+       display "Entrez le numero de la commande a receptionner :"
+       accept recCommandeId
+       open i-o fCmd
+       move recCommandeId to fCmd_id
+       read fCmd
+       invalid key
+            display "Commande inconnue"
+       not invalid key
+            if fCmd_statut = 1 then
+                 display "Cette commande est deja livree"
+            else
+                 move 1 to fCmd_statut
+                 rewrite tamp_fCmd end-rewrite
+
+                 open i-o fIn
+                 move fCmd_ingredient to fIn_nomIn
+                 read fIn
+                 invalid key
+                      display "Ingredient introuvable dans le stock"
+                 not invalid key
+                      add fCmd_quantite to fIn_quantite
+                      rewrite tamp_fIn end-rewrite
+                      display "Stock mis a jour."
+                 end-read
+                 close fIn
+            end-if
+       end-read
+       close fCmd.
+
+      *> Menu recharger un compte (alimentation du solde client)
+       CrediterCompte.
+
+       display "Identifiant du compte a recharger :"
+       accept crediterChoix
+       display "Montant a crediter :"
+       accept crediterMontant
+       open i-o fCom
+       move crediterChoix to fCom_id
+       read fCom
+       invalid key
+            display "Compte inconnu"
+       not invalid key
+            add crediterMontant to fCom_solde
+            rewrite tamp_fCom end-rewrite
+            display "Nouveau solde :", fCom_solde
+       end-read
+       close fCom
+       if roleUser = 0 then
+             perform Alchimiste
+       else
+             if roleUser = 2 then
+                 perform Auditeur
+             else
+             perform Client
+             end-if
+       end-if.
+
        AfficherIngredients.
 
        open input fIn
@@ -1396,86 +1882,159 @@
        if roleUser = 0 then
               perform Alchimiste
        else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
        end-if.
 
 
+      *> Recherche si rechercheCible apparait n'importe ou dans
+      *> rechercheTexte (recherche partielle, pas une egalite stricte).
+       RechercheSousChaine.
+
+        move function trim(rechercheCible) to rechercheCible
+        move function length(function trim(rechercheCible))
+                to rechercheLongueur
+        move 0 to rechercheTrouve
+        if rechercheLongueur = 0 then
+                move 1 to rechercheTrouve
+        else
+                move 1 to rechercheIndice
+                perform with test after until rechercheTrouve = 1
+                   or rechercheIndice + rechercheLongueur - 1 > 30
+                        if rechercheTexte(rechercheIndice:
+                           rechercheLongueur)
+                           = rechercheCible(1:rechercheLongueur)
+                        then
+                                move 1 to rechercheTrouve
+                        end-if
+                        add 1 to rechercheIndice
+                end-perform
+        end-if.
+
        RechercherIngredientsType.
 
-        display "Entrez un type"
-        accept fIn_type
-        move fIn_type to typeIng
+        display "Entrez un type (ou une partie du type)"
+        accept typeIng
+        move typeIng to rechercheCible
         open input fIn
         move 0 to ingredientFin
-        display fIn_type
-        start fIn, key is = fIn_type
-        invalid key display "Pas d'ingredient de ce type existant"
-        not invalid key
-                display "---------------------------------------"
-                perform with test after until ingredientFin = 1
-                        read fIn next
-                        AT END
-                        display fIn_type
-
-                         move 1 to ingredientFin
-                        NOT AT END
-                        display fIn_type
-                        display typeIng
-                                if fIn_type = typeIng
-                                then
-
+        display "---------------------------------------"
+        perform with test after until ingredientFin = 1
+                read fIn next
+                at end move 1 to ingredientFin
+                not at end
+                        move fIn_type to rechercheTexte
+                        perform RechercheSousChaine
+                        if rechercheTrouve = 1
+                        then
                         display " "
                         display "Nom :", fIn_nomIn
                         display "--------------------------------------"
                         display "Quantite :", fIn_quantite
                         display "Type :", fIn_type
                         display "Prix :", fIn_prix
+                        end-if
+                end-read
+        end-perform
+        close fIn
+        if roleUser = 0 then
+              perform Alchimiste
+        else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
+              perform Client
+              end-if
+        end-if.
 
-                                end-if
-                        end-read
-                end-perform
-        end-start
+      *> Menu Alerte de reapprovisionnement
+        AlerteStockBas.
+
+        move 0 to alerteFin
+        move 0 to alerteCnt
+        display "1- Seuil unique pour tous les ingredients"
+        display "2- Seuil par type d'ingredient"
+        accept alerteChoix
+        if alerteChoix = 2 then
+                move 1 to alerteParType
+                display "Entrez le type concerne"
+                accept alerteTypeChoix
+        else
+                move 0 to alerteParType
+        end-if
+        display "Entrez le seuil de reapprovisionnement"
+        accept alerteSeuil
+
+        open input fIn
+        perform with test after until alerteFin = 1
+                read fIn next
+                at end move 1 to alerteFin
+                not at end
+                        if fIn_quantite < alerteSeuil
+                           and (alerteParType = 0
+                           or fIn_type = alerteTypeChoix)
+                        then
+                                display " "
+                                display "Nom :", fIn_nomIn
+                                display "------------------------------"
+                                display "Quantite :", fIn_quantite
+                                display "Type :", fIn_type
+                                display "Seuil :", alerteSeuil
+                                add 1 to alerteCnt
+                        end-if
+                end-read
+        end-perform
         close fIn
+        display "---------------------------------------"
+        display "Ingredients sous le seuil :", alerteCnt
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
+
         RechercherIngredientsNom.
 
-        display "Entrez un nom"
-        accept fIn_nomIn
-        move fIn_nomIn to nomIng
+        display "Entrez un nom (ou une partie du nom)"
+        accept nomIng
+        move nomIng to rechercheCible
         open input fIn
         move 0 to ingredientFin
-        start fIn, key is = fIn_nomIn
-        invalid key display "Pas d'ingredient avec ce nom existant"
-        not invalid key
-                display "---------------------------------------"
-                perform with test after until ingredientFin = 1
-                        read fIn next
-                        at end move 1 to ingredientFin
-                        not at end
-                                if fIn_nomIn = nomIng
-                                then
-
+        display "---------------------------------------"
+        perform with test after until ingredientFin = 1
+                read fIn next
+                at end move 1 to ingredientFin
+                not at end
+                        move fIn_nomIn to rechercheTexte
+                        perform RechercheSousChaine
+                        if rechercheTrouve = 1
+                        then
                         display " "
                         display "Nom :", fIn_nomIn
                         display "--------------------------------------"
                         display "Quantite :", fIn_quantite
                         display "Type :", fIn_type
                         display "Prix :", fIn_prix
-
-                                end-if
-                        end-read
-                end-perform
-        end-start
+                        end-if
+                end-read
+        end-perform
         close fIn
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
       *> Menu RegistreVentes
@@ -1503,7 +2062,11 @@
                         if roleUser = 0 then
                                 perform Alchimiste
                         else
+                                if roleUser = 2 then
+                                    perform Auditeur
+                                else
                                 perform Client
+                                end-if
                         end-if
         end-evaluate.
 
@@ -1531,7 +2094,11 @@
         if roleUser = 0 then
                perform Alchimiste
         else
+               if roleUser = 2 then
+                   perform Auditeur
+               else
                perform Client
+               end-if
         end-if.
 
 
@@ -1562,7 +2129,11 @@
         if roleUser = 0 then
                perform Alchimiste
         else
+               if roleUser = 2 then
+                   perform Auditeur
+               else
                perform Client
+               end-if
         end-if.
 
 
@@ -1589,7 +2160,11 @@
        if roleUser = 0 then
               perform Alchimiste
        else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
        end-if.
 
        AfficherPotionDispo.
@@ -1642,7 +2217,11 @@
        if roleUser = 0 then
               perform Alchimiste
        else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
        end-if.
 
        RechercherPotionEffet.
@@ -1678,38 +2257,44 @@
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
         RechercherPotionNom.
 
-        display "Entrez un nom"
-        accept fPot_nom
-        move fPot_nom to nomPot
+        display "Entrez un nom (ou une partie du nom)"
+        accept nomPot
+        move nomPot to rechercheCible
         open input fPot
         move 0 to potionFin
-        start fPot, key is = fPot_nom
-        invalid key display "Pas de potion portant ce nom"
-        not invalid key
-                perform with test after until potionFin = 1
-                        read fPot next
-                        at end move 1 to potionFin
-                        not at end
-                                if fPot_nom = nomPot
-                                then
-                                     display "Nom :", fPot_nom
-                                     display "Quantite :",fPot_quantite
-                                     display "Effet :", fPot_effet
-                                     display "Prix :", fPot_prix
-                                end-if
-                        end-read
-                end-perform
-        end-start
+        perform with test after until potionFin = 1
+                read fPot next
+                at end move 1 to potionFin
+                not at end
+                        move fPot_nom to rechercheTexte
+                        perform RechercheSousChaine
+                        if rechercheTrouve = 1
+                        then
+                             display "Nom :", fPot_nom
+                             display "Quantite :",fPot_quantite
+                             display "Effet :", fPot_effet
+                             display "Prix :", fPot_prix
+                        end-if
+                end-read
+        end-perform
         close fPot
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
        RechercherPotionNomDispo.
@@ -1746,17 +2331,42 @@
 
         perform AfficherPotionDispo
         perform RechercherPotionNomDispo
+        if potionDispo = 1 then
+               move 0 to achatTotalDebit
+               move potionAchatPrix to achatTotalDebit
+               open i-o fCom
+               move compteActifId to fCom_id
+               read fCom
+               invalid key
+                    display "Compte introuvable"
+                    move 0 to potionDispo
+               not invalid key
+                    if fCom_solde < achatTotalDebit then
+                         display "Solde insuffisant pour cette potion"
+                         move 0 to potionDispo
+                    else
+                         subtract achatTotalDebit from fCom_solde
+                         rewrite tamp_fCom end-rewrite
+                    end-if
+               end-read
+               close fCom
+        end-if
         if potionDispo = 1 then
                perform SoustraireQuantitePotion
                perform AjoutVente
                display "Cette potion a bien ete achetee"
         else
-               display "Cette potion n'est pas disponible en stock."
+               display "Cette potion n'est pas disponible en stock",
+               " ou le solde est insuffisant."
         end-if
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
 
@@ -1827,7 +2437,11 @@
                         if roleUser = 0 then
                                 perform Alchimiste
                         else
+                                if roleUser = 2 then
+                                    perform Auditeur
+                                else
                                 perform Client
+                                end-if
                         end-if
         end-evaluate.
 
@@ -1879,7 +2493,11 @@
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
       *> Consulter recettes par nom de la potion resultante
@@ -1919,7 +2537,11 @@
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
 
@@ -1958,7 +2580,11 @@
        if roleUser = 0 then
              perform Alchimiste
        else
+             if roleUser = 2 then
+                 perform Auditeur
+             else
              perform Client
+             end-if
        end-if.
 
 
@@ -2024,7 +2650,11 @@
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
 
@@ -2063,13 +2693,21 @@
                         if roleUser = 0 then
                                 perform Alchimiste
                         else
+                                if roleUser = 2 then
+                                    perform Auditeur
+                                else
                                 perform Client
+                                end-if
                         end-if
         end-evaluate
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
 
@@ -2129,13 +2767,15 @@
         MOVE 0 TO createRecettePotionVrf
         DISPLAY "entrer le nom de la potion souhaite"
         ACCEPT createRecettePotionTrg
+        DISPLAY "Combien de potions souhaitez-vous creer ?"
+        ACCEPT createRecetteQteDesiree
+        MOVE 9999 TO createRecetteMaxPossible
         MOVE createRecettePotionTrg TO fPot_nom
         PERFORM WITH TEST AFTER UNTIL createRecettePotionVrf = 1
                 READ fPot
                 INVALID KEY MOVE 0 TO createRecettePotionVrf
                 NOT INVALID KEY MOVE 1 TO createRecettePotionVrf
                         MOVE createRecettePotionTrg TO fRec_nom
-                        display fRec_nom
                         START fRec, KEY IS = fRec_nom
                         INVALID KEY DISPLAY "ERR:potionWithoutRecipe"
                                 MOVE 1 TO createRecettePotionVrf
@@ -2143,21 +2783,25 @@
       *> Retour                 -THERE
 
          MOVE 0 TO createRecettePotionOK2
-         display "ok"
                 PERFORM WITH TEST AFTER UNTIL createRecettePotionOk2 = 1
                         READ fRec NEXT
                         AT END MOVE 1 TO createRecettePotionOk2
                         NOT AT END
-                          Display fRec_nom, ":", createRecettePotionTrg
                               IF fRec_nom = createRecettePotionTrg THEN
                                       MOVE fRec_ingredient TO fIn_nomIn
-                                      display fIn_nomIn
                                       READ fIn
       *> Retour2                        -THERE
 
         INVALID KEY DISPLAY "ERR:noSuchIngredient"
         NOT INVALID KEY
-                IF fIn_quantite < fRec_quantite THEN
+                DIVIDE fIn_quantite BY fRec_quantite
+                        GIVING createRecetteIngMax
+                        REMAINDER createRecetteReste
+                IF createRecetteIngMax < createRecetteMaxPossible THEN
+                        MOVE createRecetteIngMax
+                                TO createRecetteMaxPossible
+                END-IF
+                IF createRecetteIngMax = 0 THEN
 
       *> Retour3        -THERE
 
@@ -2177,10 +2821,19 @@
                                 END-PERFORM
                         END-START
 
-                        IF createRecettePotionValid = 1 THEN
+                        IF createRecettePotionValid = 1
+                           AND createRecetteMaxPossible > 0 THEN
+
+                        IF createRecetteQteDesiree
+                           < createRecetteMaxPossible THEN
+                                MOVE createRecetteQteDesiree
+                                        TO createRecetteQteAFaire
+                        ELSE
+                                MOVE createRecetteMaxPossible
+                                        TO createRecetteQteAFaire
+                        END-IF
 
                         MOVE createRecettePotionTrg TO fRec_nom
-                        display fRec_nom
                         START fRec, KEY IS = fRec_nom
                         INVALID KEY DISPLAY "ERR:potionWithoutRecipe"
                                 MOVE 1 TO createRecettePotionVrf
@@ -2196,9 +2849,10 @@
                 READ fIn
                 INVALID KEY DISPLAY "ERR:noSuchIngredient"
                 NOT INVALID KEY
-                subtract fRec_quantite from fIn_quantite
+                MULTIPLY fRec_quantite BY createRecetteQteAFaire
+                        GIVING createRecetteAConsommer
+                subtract createRecetteAConsommer from fIn_quantite
                 REWRITE tamp_fIn END-REWRITE
-                DISPLAY "..."
 
 
                                             END-READ
@@ -2207,10 +2861,17 @@
                             END-PERFORM
                     END-START
 
-                    add 1 to fPot_quantite
+                    add createRecetteQteAFaire to fPot_quantite
                     rewrite tamp_fPot end-rewrite
                     DISPLAY "INGREDIENTS CONSOMMES"
-                    DISPLAY "POTION CREEE"
+                    DISPLAY createRecetteQteAFaire, " CREEE(S)"
+                    IF createRecetteQteAFaire < createRecetteQteDesiree
+                    THEN
+                         DISPLAY "Stock insuffisant pour la quantite",
+                            " demandee, quantite reduite"
+                    END-IF
+                    ELSE
+                    DISPLAY "Stock insuffisant, aucune potion creee"
                 END-READ
         END-PERFORM
 
@@ -2221,7 +2882,11 @@
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
 
@@ -2257,6 +2922,8 @@
                 END-READ
         END-PERFORM
         display "---------------------------------------"
+        END-START
+        CLOSE fRec
 
         OPEN I-O fRec
         OPEN I-O fPot
@@ -2269,6 +2936,9 @@
 
         IF createRecettePotionVrf = 1 THEN
 
+        DISPLAY "Combien de potions souhaitez-vous creer ?"
+        ACCEPT createRecetteQteDesiree
+        MOVE 9999 TO createRecetteMaxPossible
         MOVE createRecettePotionChoix TO fPot_nom
         PERFORM WITH TEST AFTER UNTIL createRecettePotionVrf = 1
                 READ fPot
@@ -2286,14 +2956,22 @@
                         READ fRec NEXT
                         AT END MOVE 1 TO createRecettePotionOk2
                         NOT AT END
-                                IF fRec_nom = recettePotionChoix THEN
+                                IF fRec_nom = createRecettePotionTrg
+                                THEN
                                       MOVE fRec_ingredient TO fIn_nomIn
                                       READ fIn
       *> Retour2                        -THERE
 
         INVALID KEY DISPLAY "ERR:noSuchIngredient"
         NOT INVALID KEY
-                IF fIn_quantite < fRec_quantite THEN
+                DIVIDE fIn_quantite BY fRec_quantite
+                        GIVING createRecetteIngMax
+                        REMAINDER createRecetteReste
+                IF createRecetteIngMax < createRecetteMaxPossible THEN
+                        MOVE createRecetteIngMax
+                                TO createRecetteMaxPossible
+                END-IF
+                IF createRecetteIngMax = 0 THEN
       *> Retour3        -THERE
 
          DISPLAY "vous ne disposez pas suffisament de", fRec_ingredient
@@ -2313,10 +2991,19 @@
                         END-START
 
 
-                     IF createRecettePotionValid = 1 THEN
+                     IF createRecettePotionValid = 1
+                        AND createRecetteMaxPossible > 0 THEN
+
+                        IF createRecetteQteDesiree
+                           < createRecetteMaxPossible THEN
+                                MOVE createRecetteQteDesiree
+                                        TO createRecetteQteAFaire
+                        ELSE
+                                MOVE createRecetteMaxPossible
+                                        TO createRecetteQteAFaire
+                        END-IF
 
                         MOVE createRecettePotionTrg TO fRec_nom
-                        display fRec_nom
                         START fRec, KEY IS = fRec_nom
                         INVALID KEY DISPLAY "ERR:potionWithoutRecipe"
                                 MOVE 1 TO createRecettePotionVrf
@@ -2333,9 +3020,10 @@
                 READ fIn
                 INVALID KEY DISPLAY "ERR:noSuchIngredient"
                 NOT INVALID KEY
-                subtract fRec_quantite from fIn_quantite
+                MULTIPLY fRec_quantite BY createRecetteQteAFaire
+                        GIVING createRecetteAConsommer
+                subtract createRecetteAConsommer from fIn_quantite
                 REWRITE tamp_fIn END-REWRITE
-                DISPLAY "..." , "#", cr_fIn
 
                                                 END-READ
                                                 END-IF
@@ -2343,12 +3031,17 @@
                                 END-PERFORM
                         END-START
 
-                    add 1 to fPot_quantite
+                    add createRecetteQteAFaire to fPot_quantite
                     rewrite tamp_fPot end-rewrite
-                    display cr_fPot
                     DISPLAY "INGREDIENTS CONSOMMES"
-                    DISPLAY "POTION CREEE"
-
+                    DISPLAY createRecetteQteAFaire, " CREEE(S)"
+                    IF createRecetteQteAFaire < createRecetteQteDesiree
+                    THEN
+                         DISPLAY "Stock insuffisant pour la quantite",
+                            " demandee, quantite reduite"
+                    END-IF
+                    ELSE
+                    DISPLAY "Stock insuffisant, aucune potion creee"
 
                 END-READ
         END-PERFORM
@@ -2362,12 +3055,14 @@
         CLOSE fPot
 
 
-        END-START
-        CLOSE fRec
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
 
@@ -2434,6 +3129,10 @@
         MOVE 0 TO createRecettePotionVrf
         DISPLAY "entrer le nom de la potion souhaite"
         ACCEPT createRecettePotionTrg
+        DISPLAY "Combien de potions souhaitez-vous creer ?"
+        ACCEPT createRecetteQteDesiree
+        MOVE 9999 TO createRecetteMaxPossible
+        MOVE 1 TO createRecettePotionValid
         MOVE createRecettePotionTrg TO fPot_nom
         PERFORM WITH TEST AFTER UNTIL createRecettePotionVrf = 1
                 READ fPot
@@ -2450,14 +3149,22 @@
                         READ fRec NEXT
                         AT END MOVE 1 TO createRecettePotionOk2
                         NOT AT END
-                                IF fRec_nom = recettePotionChoix THEN
+                                IF fRec_nom = createRecettePotionTrg
+                                THEN
                                       MOVE fRec_ingredient TO fIn_nomIn
                                       READ fIn
       *> Retour2                        -THERE
 
         INVALID KEY DISPLAY "ERR:noSuchIngredient"
         NOT INVALID KEY
-                IF fIn_quantite < fRec_quantite THEN
+                DIVIDE fIn_quantite BY fRec_quantite
+                        GIVING createRecetteIngMax
+                        REMAINDER createRecetteReste
+                IF createRecetteIngMax < createRecetteMaxPossible THEN
+                        MOVE createRecetteIngMax
+                                TO createRecetteMaxPossible
+                END-IF
+                IF createRecetteIngMax = 0 THEN
       *> Retour3        -THERE
 
          DISPLAY "vous ne disposez pas suffisament de", fRec_ingredient
@@ -2476,7 +3183,17 @@
                                 END-PERFORM
                         END-START
 
-                        IF createRecettePotionValid = 1 THEN
+                        IF createRecettePotionValid = 1
+                           AND createRecetteMaxPossible > 0 THEN
+
+                        IF createRecetteQteDesiree
+                           < createRecetteMaxPossible THEN
+                                MOVE createRecetteQteDesiree
+                                        TO createRecetteQteAFaire
+                        ELSE
+                                MOVE createRecetteMaxPossible
+                                        TO createRecetteQteAFaire
+                        END-IF
 
                         MOVE createRecettePotionTrg TO fRec_nom
                         display fRec_nom
@@ -2496,7 +3213,9 @@
                 READ fIn
                 INVALID KEY DISPLAY "ERR:noSuchIngredient"
                 NOT INVALID KEY
-                subtract fRec_quantite from fIn_quantite
+                MULTIPLY fRec_quantite BY createRecetteQteAFaire
+                        GIVING createRecetteAConsommer
+                subtract createRecetteAConsommer from fIn_quantite
                 REWRITE tamp_fIn END-REWRITE
                 DISPLAY "..." , "#", cr_fIn
 
@@ -2508,11 +3227,18 @@
                                 END-PERFORM
                         END-START
 
-                    add 1 to fPot_quantite
+                    add createRecetteQteAFaire to fPot_quantite
                     rewrite tamp_fPot end-rewrite
                     display cr_fPot
                     DISPLAY "INGREDIENTS CONSOMMES"
-                    DISPLAY "POTION CREEE"
+                    DISPLAY createRecetteQteAFaire, " CREEE(S)"
+                    IF createRecetteQteAFaire < createRecetteQteDesiree
+                    THEN
+                         DISPLAY "Stock insuffisant pour la quantite",
+                            " demandee, quantite reduite"
+                    END-IF
+                    ELSE
+                    DISPLAY "Stock insuffisant, aucune potion creee"
 
                 END-READ
         END-PERFORM
@@ -2522,7 +3248,11 @@
         if roleUser = 0 then
               perform Alchimiste
         else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
         end-if.
 
 
@@ -2602,7 +3332,11 @@
        if roleUser = 0 then
               perform Alchimiste
        else
+              if roleUser = 2 then
+                  perform Auditeur
+              else
               perform Client
+              end-if
        end-if.
 
 
@@ -2624,3 +3358,245 @@
            END-READ
        END-PERFORM
        CLOSE fPot.
+
+
+      *> Verification batch : recoupe Recettes.dat avec
+      *> StockIngredient.dat et Potions.dat pour detecter les
+      *> references cassees (ingredient ou potion introuvable).
+       VerifierRecettes.
+
+       move 0 to recVerifFin
+       move 0 to recVerifNbErrIng
+       move 0 to recVerifNbErrPot
+       move "NULL" to recVerifPotTmp
+       open input fRec
+       open input fIn
+       open input fPot
+       display "====Verification du livre de recettes===="
+       perform with test after until recVerifFin = 1
+            read fRec next
+            at end move 1 to recVerifFin
+            not at end
+                 move fRec_ingredient to fIn_nomIn
+                 read fIn
+                 invalid key
+                      display "ERR:ingredient introuvable -",
+                         fRec_ingredient, " (recette ", fRec_nom, ")"
+                      add 1 to recVerifNbErrIng
+                 end-read
+
+                 if fRec_nom not = recVerifPotTmp then
+                      move fRec_nom to recVerifPotTmp
+                      move fRec_nom to fPot_nom
+                      read fPot
+                      invalid key
+                           display "ERR:potion introuvable -",
+                              fRec_nom
+                           add 1 to recVerifNbErrPot
+                      end-read
+                 end-if
+            end-read
+       end-perform
+       close fRec
+       close fIn
+       close fPot
+       display "-------------------------------------------"
+       display "Ingredients non references :", recVerifNbErrIng
+       display "Potions non references :", recVerifNbErrPot
+       if roleUser = 0 then
+             perform Alchimiste
+       else
+             if roleUser = 2 then
+                 perform Auditeur
+             else
+             perform Client
+             end-if
+       end-if.
+
+
+      *> Rapport de marge : cout ingredients (Recettes x prix fIn)
+      *> compare au prix de vente fPot_prix, potion par potion.
+       MargePotions.
+
+       move 0 to margeFin
+       open input fPot
+       display "==========Marge des potions=========="
+       perform with test after until margeFin = 1
+            read fPot next
+            at end move 1 to margeFin
+            not at end
+                 move 0 to margeCout
+                 open input fRec
+                 move fPot_nom to fRec_nom
+                 start fRec, key is = fRec_nom
+                 invalid key display "pas de recette pour", fPot_nom
+                 not invalid key
+                      move 0 to margeFinIng
+                      perform with test after until margeFinIng = 1
+                           read fRec next
+                           at end move 1 to margeFinIng
+                           not at end
+                                if fRec_nom = fPot_nom then
+                                     open input fIn
+                                     move fRec_ingredient to fIn_nomIn
+                                     read fIn
+                                     invalid key
+                                          move 0 to margeCoutIng
+                                     not invalid key
+                                          multiply fRec_quantite
+                                             by fIn_prix
+                                             giving margeCoutIng
+                                     end-read
+                                     close fIn
+                                     add margeCoutIng to margeCout
+                                end-if
+                           end-read
+                      end-perform
+                 end-start
+                 close fRec
+                 display " "
+                 display "Potion :", fPot_nom
+                 display "--------------------------------------"
+                 display "Prix de vente :", fPot_prix
+                 display "Cout des ingredients :", margeCout
+                 if margeCout > fPot_prix then
+                      display "ATTENTION : marge negative"
+                 end-if
+            end-read
+       end-perform
+       close fPot
+       if roleUser = 0 then
+             perform Alchimiste
+       else
+             if roleUser = 2 then
+                 perform Auditeur
+             else
+             perform Client
+             end-if
+       end-if.
+
+
+      *> Cloture mensuelle des ventes : totalise la periode cloturee,
+      *> ecrit un rapport date puis bascule les ventes anterieures a
+      *> la periode dans l'archive pour alleger le registre courant.
+       ClotureMensuelle.
+
+       display "Entrez la periode a cloturer AAAAMM"
+       accept clotureAnneeMois
+
+       move "Cloture-" to ficCloture
+       move 9 to cloturePointeur
+       string clotureAnneeMois delimited by size
+          ".dat" delimited by size
+          into ficCloture with pointer cloturePointeur
+       end-string
+
+       open output fCloture
+
+       move 0 to clotureTotalGeneral
+       open input fPot
+       move 0 to potionFin
+       perform with test after until potionFin = 1
+            read fPot next
+            at end move 1 to potionFin
+            not at end
+                 move 0 to clotureTotalPotion
+                 move 0 to clotureQteTotal
+                 open input fVen
+                 move 0 to ventesFin
+                 perform with test after until ventesFin = 1
+                      read fVen next
+                      at end move 1 to ventesFin
+                      not at end
+                           if fVen_nomPotion = fPot_nom
+                              and fVen_date(1:6) = clotureAnneeMois
+                           then
+                                add fVen_Prix to clotureTotalPotion
+                                add fVen_quantite to clotureQteTotal
+                           end-if
+                      end-read
+                 end-perform
+                 close fVen
+                 if clotureQteTotal > 0 then
+                      move spaces to clotureLigne
+                      string fPot_nom delimited by size
+                         " qte=" delimited by size
+                         clotureQteTotal delimited by size
+                         " total=" delimited by size
+                         clotureTotalPotion delimited by size
+                         into clotureLigne
+                      end-string
+                      write tamp_fCloture from clotureLigne
+                      add clotureTotalPotion to clotureTotalGeneral
+                 end-if
+            end-read
+       end-perform
+       close fPot
+
+       move spaces to clotureLigne
+       string "TOTAL GENERAL=" delimited by size
+           clotureTotalGeneral delimited by size
+           into clotureLigne
+       end-string
+       write tamp_fCloture from clotureLigne
+       close fCloture
+       display "Rapport ecrit dans ", ficCloture
+       display "Total des ventes de la periode :", clotureTotalGeneral
+
+      *> Bascule dans l'archive tout ce qui est strictement anterieur
+      *> a la periode cloturee, le reste reste dans le registre actif.
+       open input fVen
+       open extend fVenArch
+       open output fVenTmp
+       move 0 to ventesFin
+       perform with test after until ventesFin = 1
+            read fVen next
+            at end move 1 to ventesFin
+            not at end
+                 if fVen_date(1:6) < clotureAnneeMois then
+                      move fVen_date to fVenArch_date
+                      move fVen_nomPotion to fVenArch_nomPotion
+                      move fVen_quantite to fVenArch_quantite
+                      move fVen_Prix to fVenArch_Prix
+                      write tamp_fVenArch
+                 else
+                      move fVen_date to fVenTmp_date
+                      move fVen_nomPotion to fVenTmp_nomPotion
+                      move fVen_quantite to fVenTmp_quantite
+                      move fVen_Prix to fVenTmp_Prix
+                      write tamp_fVenTmp
+                 end-if
+            end-read
+       end-perform
+       close fVen
+       close fVenArch
+       close fVenTmp
+
+       open output fVen
+       close fVen
+       open extend fVen
+       open input fVenTmp
+       move 0 to clotureFin
+       perform with test after until clotureFin = 1
+            read fVenTmp next
+            at end move 1 to clotureFin
+            not at end
+                 move fVenTmp_date to fVen_date
+                 move fVenTmp_nomPotion to fVen_nomPotion
+                 move fVenTmp_quantite to fVen_quantite
+                 move fVenTmp_Prix to fVen_Prix
+                 write tamp_fVen
+            end-read
+       end-perform
+       close fVenTmp
+       close fVen
+       display "Archivage termine."
+       if roleUser = 0 then
+           perform Alchimiste
+       else
+           if roleUser = 2 then
+               perform Auditeur
+           else
+           perform Client
+           end-if
+       end-if.
